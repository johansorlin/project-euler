@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    EUL1RPT                                       *
+000400*    DESCRIPTION: PRINT-LINE LAYOUTS FOR THE EUL1 DATED          *
+000500*                 SUM-OF-MULTIPLES REPORT.  A HEADING PAIR       *
+000600*                 IDENTIFIES THE RUN DATE AND COLUMN TITLES,     *
+000700*                 FOLLOWED BY A SINGLE DETAIL LINE CARRYING      *
+000800*                 THE PARAMETERS USED AND THE RESULT.            *
+000900*                                                                *
+001000*    01  AUG2026  JDM  ORIGINAL COPYBOOK.                        *
+001100*                                                                *
+001200******************************************************************
+001300 01  EUL1-RPT-HDG1.
+001400     05  FILLER              PIC X(10) VALUE SPACES.
+001500     05  FILLER              PIC X(30)
+001600         VALUE 'EUL1 SUM-OF-MULTIPLES REPORT'.
+001700     05  FILLER              PIC X(10) VALUE SPACES.
+001800     05  FILLER              PIC X(10) VALUE 'RUN DATE:'.
+001900     05  EUL1-RPT-H1-DATE    PIC X(10).
+002000     05  FILLER              PIC X(62) VALUE SPACES.
+002100*
+002200 01  EUL1-RPT-HDG2.
+002300     05  FILLER              PIC X(05) VALUE SPACES.
+002400     05  FILLER              PIC X(12) VALUE 'UPPER LIMIT'.
+002500     05  FILLER              PIC X(05) VALUE SPACES.
+002600     05  FILLER              PIC X(20) VALUE 'DIVISORS USED'.
+002700     05  FILLER              PIC X(05) VALUE SPACES.
+002800     05  FILLER              PIC X(20)
+002900         VALUE 'SUM OF MULTIPLES'.
+003000     05  FILLER              PIC X(65) VALUE SPACES.
+003100*
+003200 01  EUL1-RPT-DETAIL.
+003300     05  FILLER              PIC X(05) VALUE SPACES.
+003400     05  EUL1-RPT-D-LIMIT    PIC Z(8)9.
+003500     05  FILLER              PIC X(08) VALUE SPACES.
+003600     05  EUL1-RPT-D-DIVISORS PIC X(39).
+003700     05  FILLER              PIC X(05) VALUE SPACES.
+003800     05  EUL1-RPT-D-SUM      PIC Z(17)9.
+003900     05  FILLER              PIC X(48) VALUE SPACES.
