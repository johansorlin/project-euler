@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    EUL1OUT                                       *
+000400*    DESCRIPTION: DOWNSTREAM FEED RECORD CARRYING THE RESULT    *
+000500*                 OF AN EUL1 RUN SO OTHER PROGRAMS CAN PICK IT  *
+000600*                 UP WITHOUT RE-KEYING THE NUMBER FROM A LOG.   *
+000700*                                                                *
+000800*    01  AUG2026  JDM  ORIGINAL COPYBOOK.                        *
+000900*                                                                *
+001000******************************************************************
+001100 01  EUL1-OUT-RECORD.
+001200     05  EUL1-OUT-RUN-ID         PIC X(14).
+001300     05  EUL1-OUT-RUN-DATE       PIC X(10).
+001400     05  EUL1-OUT-LIMIT          PIC 9(09).
+001500     05  EUL1-OUT-DIVISOR-CNT    PIC 9(02).
+001600     05  EUL1-OUT-SUM            PIC 9(18).
+001700     05  FILLER                  PIC X(27) VALUE SPACES.
