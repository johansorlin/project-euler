@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    EUL1PRM                                       *
+000400*    DESCRIPTION: PARAMETER CARD LAYOUT FOR THE EUL1 RUN.        *
+000500*                 CARRIES THE UPPER LIMIT AND THE VARIABLE       *
+000600*                 LIST OF DIVISORS THAT DRIVE THE SUM-OF-        *
+000700*                 MULTIPLES CALCULATION.  READ BY EUL1 AT        *
+000800*                 START OF RUN AND MAINTAINED BY EUL1MNT.        *
+000900*                                                                *
+001000*    01  AUG2026  JDM  ORIGINAL COPYBOOK.                        *
+001100*                                                                *
+001200******************************************************************
+001300 01  EUL1-PARM-RECORD.
+001400     05  EUL1-PRM-LIMIT          PIC 9(09).
+001500     05  EUL1-PRM-DIVISOR-CNT    PIC 9(02).
+001600     05  EUL1-PRM-DIVISORS       PIC 9(03)
+001700                                 OCCURS 10 TIMES
+001800                                 INDEXED BY EUL1-PRM-DVX.
+001900     05  FILLER                  PIC X(39).
