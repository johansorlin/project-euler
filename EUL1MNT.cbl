@@ -0,0 +1,272 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:     EUL1MNT                                       *
+000400*    AUTHOR:      J. D. MERCER                                  *
+000500*    INSTALLATION: DATA PROCESSING                              *
+000600*    DATE-WRITTEN: AUGUST 2026                                  *
+000700*                                                                *
+000800*    DESCRIPTION:                                               *
+000900*        ONLINE MAINTENANCE TRANSACTION FOR THE EUL1 PARAMETER  *
+001000*        CARD.  DISPLAYS THE CURRENT UPPER LIMIT AND DIVISOR    *
+001100*        LIST, ACCEPTS REPLACEMENT VALUES FROM THE OPERATOR,    *
+001200*        VALIDATES THEM, AND REWRITES THE PARAMETER RECORD.     *
+001300*        THIS REPLACES HAND-EDITING THE EUL1-PARMS FILE.        *
+001400*                                                                *
+001500*    MODIFICATION HISTORY:                                      *
+001600*        AUG2026  JDM  ORIGINAL PROGRAM.                        *
+001700*                                                                *
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. EUL1MNT.
+002100 AUTHOR. J. D. MERCER.
+002200 INSTALLATION. DATA PROCESSING.
+002300 DATE-WRITTEN. AUGUST 2026.
+002400 DATE-COMPILED.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT EUL1-PARMS-FILE  ASSIGN TO EUL1PRM
+003000                             ORGANIZATION IS SEQUENTIAL
+003010                             FILE STATUS IS EUL1-PRM-FILE-STATUS.
+003100*
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  EUL1-PARMS-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  EUL1-PARM-CARD          PIC X(80).
+003800*
+003900 WORKING-STORAGE SECTION.
+004000*
+004100******************************************************************
+004200*    PARAMETER RECORD WORKING STORAGE                           *
+004300******************************************************************
+004400 COPY EUL1PRM.
+004500*
+004600******************************************************************
+004700*    SWITCHES                                                   *
+004800******************************************************************
+004900 77  EUL1-PARMS-EOF-SW       PIC X(01) VALUE 'N'.
+005000     88  EUL1-PARMS-EOF      VALUE 'Y'.
+005100     88  EUL1-PARMS-NOT-EOF  VALUE 'N'.
+005150*
+005160 77  EUL1-PRM-FILE-STATUS    PIC X(02) VALUE '00'.
+005170     88  EUL1-PRM-FILE-OK    VALUE '00'.
+005180     88  EUL1-PRM-FILE-NEW   VALUE '35'.
+005200*
+005300 77  EUL1-MNT-ERROR-SW       PIC X(01) VALUE 'N'.
+005400     88  EUL1-MNT-ERROR      VALUE 'Y'.
+005500     88  EUL1-MNT-NO-ERROR   VALUE 'N'.
+005600*
+005700******************************************************************
+005800*    WORKING FIELDS                                              *
+005900******************************************************************
+006000 77  EUL1-DVX                PIC 9(02) BINARY VALUE ZERO.
+006100 77  EUL1-MNT-DIVISOR-ED     PIC ZZ9.
+006200 01  EUL1-MNT-DIVISOR-TEXT   PIC X(39) VALUE SPACES.
+006300*
+006400 01  EUL1-MNT-NEW-LIMIT      PIC X(09) VALUE SPACES.
+006500 01  EUL1-MNT-NEW-DIV-TEXT   PIC X(39) VALUE SPACES.
+006600*
+006700 01  EUL1-MNT-TOKENS.
+006800     05  EUL1-MNT-TOKEN      PIC X(10) OCCURS 10 TIMES.
+006900 77  EUL1-MNT-TOKEN-CNT      PIC 9(02) BINARY VALUE ZERO.
+007000*
+007100 PROCEDURE DIVISION.
+007200*
+007300******************************************************************
+007400*    0000-MAINLINE                                              *
+007500******************************************************************
+007600 0000-MAINLINE.
+007700     PERFORM 1000-READ-CURRENT THRU 1000-EXIT.
+007800     PERFORM 2000-SHOW-CURRENT THRU 2000-EXIT.
+007900     PERFORM 3000-ACCEPT-NEW THRU 3000-EXIT.
+008000     PERFORM 4000-VALIDATE-NEW THRU 4000-EXIT.
+008100     IF EUL1-MNT-NO-ERROR
+008200         PERFORM 5000-REWRITE-PARM THRU 5000-EXIT
+008300     END-IF.
+008400     STOP RUN.
+008500*
+008600******************************************************************
+008700*    1000-READ-CURRENT - READ THE EXISTING PARAMETER CARD        *
+008800******************************************************************
+008900 1000-READ-CURRENT.
+009000     MOVE ZERO TO EUL1-PRM-LIMIT.
+009100     MOVE ZERO TO EUL1-PRM-DIVISOR-CNT.
+009200     OPEN INPUT EUL1-PARMS-FILE.
+009210     IF EUL1-PRM-FILE-NEW
+009220         DISPLAY
+009230             'EUL1MNT - NO PARAMETER CARD ON FILE YET - '
+009240             'SHOWING NO CURRENT VALUES'
+009250         SET EUL1-PARMS-EOF TO TRUE
+009260         GO TO 1000-EXIT
+009270     END-IF.
+009300     READ EUL1-PARMS-FILE
+009400         AT END
+009500             SET EUL1-PARMS-EOF TO TRUE
+009600     END-READ.
+009700     IF EUL1-PARMS-NOT-EOF
+009800         MOVE EUL1-PARM-CARD TO EUL1-PARM-RECORD
+009900     END-IF.
+010000     CLOSE EUL1-PARMS-FILE.
+010100 1000-EXIT.
+010200     EXIT.
+010300*
+010400******************************************************************
+010500*    2000-SHOW-CURRENT - DISPLAY THE CURRENT VALUES TO THE       *
+010600*    OPERATOR BEFORE ANY CHANGE IS KEYED.                       *
+010700******************************************************************
+010800 2000-SHOW-CURRENT.
+010900     PERFORM 2100-BUILD-DIVISOR-TEXT THRU 2100-EXIT.
+011000     DISPLAY 'EUL1 PARAMETER MAINTENANCE'.
+011100     DISPLAY '  CURRENT UPPER LIMIT . . . : ' EUL1-PRM-LIMIT.
+011150     DISPLAY '  CURRENT DIVISOR COUNT . . : '
+011160         EUL1-PRM-DIVISOR-CNT.
+011200     DISPLAY '  CURRENT DIVISORS . . . . . : '
+011250         EUL1-MNT-DIVISOR-TEXT.
+011400 2000-EXIT.
+011500     EXIT.
+011600*
+011700******************************************************************
+011800*    2100-BUILD-DIVISOR-TEXT - FORMAT THE CURRENT DIVISOR LIST   *
+011900*    AS A COMMA-SEPARATED STRING FOR DISPLAY.                   *
+012000******************************************************************
+012100 2100-BUILD-DIVISOR-TEXT.
+012200     MOVE SPACES TO EUL1-MNT-DIVISOR-TEXT.
+012300     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+012400             UNTIL EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+012500         MOVE EUL1-PRM-DIVISORS(EUL1-DVX) TO EUL1-MNT-DIVISOR-ED
+012600         IF EUL1-DVX = 1
+012700             STRING FUNCTION TRIM(EUL1-MNT-DIVISOR-ED)
+012800                 DELIMITED BY SIZE
+012900                 INTO EUL1-MNT-DIVISOR-TEXT
+013000             END-STRING
+013100         ELSE
+013200             STRING FUNCTION TRIM(EUL1-MNT-DIVISOR-TEXT)
+013300                 DELIMITED BY SIZE
+013400                 ','
+013500                 DELIMITED BY SIZE
+013600                 FUNCTION TRIM(EUL1-MNT-DIVISOR-ED)
+013700                 DELIMITED BY SIZE
+013800                 INTO EUL1-MNT-DIVISOR-TEXT
+013900             END-STRING
+014000         END-IF
+014100     END-PERFORM.
+014200 2100-EXIT.
+014300     EXIT.
+014400*
+014500******************************************************************
+014600*    3000-ACCEPT-NEW - PROMPT THE OPERATOR FOR REPLACEMENT       *
+014700*    VALUES.  A BLANK RESPONSE MEANS "LEAVE AS IS".              *
+014800******************************************************************
+014900 3000-ACCEPT-NEW.
+015000     DISPLAY 'ENTER NEW UPPER LIMIT (BLANK = NO CHANGE): '.
+015100     ACCEPT EUL1-MNT-NEW-LIMIT.
+015200     DISPLAY 'ENTER NEW DIVISORS, COMMA-SEPARATED'.
+015300     DISPLAY '(BLANK = NO CHANGE): '.
+015400     ACCEPT EUL1-MNT-NEW-DIV-TEXT.
+015500 3000-EXIT.
+015600     EXIT.
+015700*
+015800******************************************************************
+015900*    4000-VALIDATE-NEW - EDIT THE OPERATOR'S INPUT AND APPLY IT  *
+016000*    TO THE IN-MEMORY PARAMETER RECORD.                         *
+016100******************************************************************
+016200 4000-VALIDATE-NEW.
+016300     SET EUL1-MNT-NO-ERROR TO TRUE.
+016350     IF EUL1-MNT-NEW-LIMIT NOT = SPACES
+016360         IF FUNCTION TEST-NUMVAL(
+016370                 FUNCTION TRIM(EUL1-MNT-NEW-LIMIT)) NOT = 0
+016380             DISPLAY 'EUL1MNT - UPPER LIMIT IS NOT NUMERIC: '
+016390                 EUL1-MNT-NEW-LIMIT
+016395             SET EUL1-MNT-ERROR TO TRUE
+016400         ELSE
+016500             MOVE FUNCTION NUMVAL(
+016510                 FUNCTION TRIM(EUL1-MNT-NEW-LIMIT))
+016520                 TO EUL1-PRM-LIMIT
+016600         END-IF
+016610     END-IF.
+016700     IF EUL1-PRM-LIMIT = ZERO
+016800         DISPLAY 'EUL1MNT - UPPER LIMIT MAY NOT BE ZERO'
+016900         SET EUL1-MNT-ERROR TO TRUE
+017000     END-IF.
+017100     IF EUL1-MNT-NEW-DIV-TEXT NOT = SPACES
+017200         PERFORM 4100-APPLY-NEW-DIVISORS THRU 4100-EXIT
+017300     END-IF.
+017400     IF EUL1-PRM-DIVISOR-CNT = ZERO
+017500         DISPLAY 'EUL1MNT - AT LEAST ONE DIVISOR IS REQUIRED'
+017600         SET EUL1-MNT-ERROR TO TRUE
+017700     END-IF.
+017800     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+017900             UNTIL EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+018000         IF EUL1-PRM-DIVISORS(EUL1-DVX) = ZERO
+018100             DISPLAY 'EUL1MNT - DIVISORS MUST BE > ZERO'
+018200             SET EUL1-MNT-ERROR TO TRUE
+018300         END-IF
+018400     END-PERFORM.
+018500 4000-EXIT.
+018600     EXIT.
+018700*
+018800******************************************************************
+018900*    4100-APPLY-NEW-DIVISORS - BREAK THE OPERATOR'S CSV STRING   *
+019000*    INTO THE PARAMETER DIVISOR TABLE.                          *
+019100******************************************************************
+019200 4100-APPLY-NEW-DIVISORS.
+019300     MOVE SPACES TO EUL1-MNT-TOKENS.
+019400     MOVE ZERO TO EUL1-MNT-TOKEN-CNT.
+019500     UNSTRING EUL1-MNT-NEW-DIV-TEXT DELIMITED BY ','
+019600         INTO EUL1-MNT-TOKEN(01) EUL1-MNT-TOKEN(02)
+019700              EUL1-MNT-TOKEN(03) EUL1-MNT-TOKEN(04)
+019800              EUL1-MNT-TOKEN(05) EUL1-MNT-TOKEN(06)
+019900              EUL1-MNT-TOKEN(07) EUL1-MNT-TOKEN(08)
+020000              EUL1-MNT-TOKEN(09) EUL1-MNT-TOKEN(10)
+020100         TALLYING IN EUL1-MNT-TOKEN-CNT
+020150         ON OVERFLOW
+020160             DISPLAY 'EUL1MNT - TOO MANY DIVISORS, MAXIMUM IS 10'
+020170             SET EUL1-MNT-ERROR TO TRUE
+020200     END-UNSTRING.
+020800     MOVE EUL1-MNT-TOKEN-CNT TO EUL1-PRM-DIVISOR-CNT.
+020900     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+021000             UNTIL EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+021010         IF FUNCTION LENGTH(FUNCTION TRIM(
+021020                 EUL1-MNT-TOKEN(EUL1-DVX))) > 3
+021030             DISPLAY
+021040                 'EUL1MNT - DIVISOR TOO LARGE, MAXIMUM 3 DIGITS: '
+021050                 EUL1-MNT-TOKEN(EUL1-DVX)
+021060             SET EUL1-MNT-ERROR TO TRUE
+021070         ELSE
+021100             IF FUNCTION TEST-NUMVAL(EUL1-MNT-TOKEN(EUL1-DVX))
+021110                     NOT = 0
+021200                 DISPLAY 'EUL1MNT - DIVISOR IS NOT NUMERIC: '
+021300                     EUL1-MNT-TOKEN(EUL1-DVX)
+021400                 SET EUL1-MNT-ERROR TO TRUE
+021500             ELSE
+021600                 MOVE FUNCTION NUMVAL(EUL1-MNT-TOKEN(EUL1-DVX))
+021700                     TO EUL1-PRM-DIVISORS(EUL1-DVX)
+021710             END-IF
+021800         END-IF
+021900     END-PERFORM.
+021910     PERFORM VARYING EUL1-DVX FROM 1 BY 1 UNTIL EUL1-DVX > 10
+021920         IF EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+021930             MOVE ZERO TO EUL1-PRM-DIVISORS(EUL1-DVX)
+021940         END-IF
+021950     END-PERFORM.
+022000 4100-EXIT.
+022100     EXIT.
+022200*
+022300******************************************************************
+022400*    5000-REWRITE-PARM - WRITE THE UPDATED PARAMETER CARD        *
+022500******************************************************************
+022600 5000-REWRITE-PARM.
+022700     MOVE EUL1-PARM-RECORD TO EUL1-PARM-CARD.
+022800     OPEN OUTPUT EUL1-PARMS-FILE.
+022900     WRITE EUL1-PARM-CARD.
+023000     CLOSE EUL1-PARMS-FILE.
+023100     PERFORM 2100-BUILD-DIVISOR-TEXT THRU 2100-EXIT.
+023200     DISPLAY 'EUL1MNT - PARAMETER CARD UPDATED'.
+023300     DISPLAY '  NEW UPPER LIMIT . . . . . : ' EUL1-PRM-LIMIT.
+023400     DISPLAY '  NEW DIVISORS . . . . . . . : '
+023450         EUL1-MNT-DIVISOR-TEXT.
+023500 5000-EXIT.
+023600     EXIT.
