@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    EUL1AUD                                       *
+000400*    DESCRIPTION: AUDIT TRAIL RECORD APPENDED FOR EVERY EUL1     *
+000500*                 EXECUTION.  CARRIES THE PARAMETERS USED, THE  *
+000600*                 RESULTING SUM, AND WHETHER THE RUN COMPLETED  *
+000700*                 NORMALLY, SO AN AUDITOR CAN TRACE WHAT        *
+000800*                 PRODUCED A GIVEN RESULT ON A GIVEN DAY.       *
+000900*                                                                *
+001000*    01  AUG2026  JDM  ORIGINAL COPYBOOK.                        *
+001100*                                                                *
+001200******************************************************************
+001300 01  EUL1-AUD-RECORD.
+001400     05  EUL1-AUD-RUN-ID         PIC X(14).
+001500     05  EUL1-AUD-RUN-DATE       PIC X(10).
+001600     05  EUL1-AUD-LIMIT          PIC 9(09).
+001700     05  EUL1-AUD-DIVISOR-CNT    PIC 9(02).
+001800     05  EUL1-AUD-DIVISORS       PIC 9(03) OCCURS 10 TIMES.
+001900     05  EUL1-AUD-SUM            PIC 9(18).
+002000     05  EUL1-AUD-STATUS         PIC X(01).
+002100         88  EUL1-AUD-STATUS-OK      VALUE 'S'.
+002200         88  EUL1-AUD-STATUS-ERROR   VALUE 'E'.
+002300     05  FILLER                  PIC X(16) VALUE SPACES.
