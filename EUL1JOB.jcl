@@ -0,0 +1,41 @@
+//EUL1JOB  JOB (ACCTNO),'SUM OF MULTIPLES',CLASS=A,MSGCLASS=X,
+//             REGION=4M,TIME=(,30),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*                                                                *
+//*  JOBNAME:     EUL1JOB                                          *
+//*  DESCRIPTION: DRIVES THE EUL1 SUM-OF-MULTIPLES RUN AND ITS     *
+//*               FOLLOW-ON RECONCILIATION STEP.  STEP020 RUNS     *
+//*               ONLY WHEN EUL1 (STEP010) COMPLETES WITH A        *
+//*               CONDITION CODE OF 4 OR LESS.                     *
+//*                                                                *
+//*  MODIFICATION HISTORY:                                         *
+//*      AUG2026  JDM  ORIGINAL JOB STREAM.                        *
+//*                                                                *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=EUL1
+//STEPLIB  DD   DSN=PROD.EUL1.LOADLIB,DISP=SHR
+//EUL1PRM  DD   DSN=PROD.EUL1.PARMLIB,DISP=SHR
+//EUL1RPT  DD   DSN=PROD.EUL1.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//EUL1OUT  DD   DSN=PROD.EUL1.OUTFEED,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EUL1AUD  DD   DSN=PROD.EUL1.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 - RECONCILE TODAY'S TOTAL AGAINST THE PRIOR RUN       *
+//*****************************************************************
+//STEP020  EXEC PGM=EUL1REC,COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=PROD.EUL1.LOADLIB,DISP=SHR
+//EUL1AUD  DD   DSN=PROD.EUL1.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
