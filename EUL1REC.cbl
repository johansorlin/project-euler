@@ -0,0 +1,225 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:     EUL1REC                                        *
+000400*    AUTHOR:      J. D. MERCER                                   *
+000500*    INSTALLATION: DATA PROCESSING                               *
+000600*    DATE-WRITTEN: AUGUST 2026                                   *
+000700*                                                                *
+000800*    DESCRIPTION:                                                *
+000900*        RECONCILIATION STEP FOR THE EUL1 JOB STREAM.  READS     *
+001000*        THE EUL1 RUN-HISTORY AUDIT TRAIL AND COMPARES THE MOST  *
+001100*        RECENT SUCCESSFUL RUN'S TOTAL AGAINST THE PRIOR         *
+001200*        SUCCESSFUL RUN'S TOTAL WHENEVER BOTH RUNS WERE MADE     *
+001300*        UNDER THE SAME UPPER LIMIT AND DIVISOR LIST, SO AN      *
+001400*        UNEXPECTED CHANGE IN THE RESULT IS CAUGHT EVEN WHEN     *
+001500*        THE PARAMETER CARD WAS NOT KNOWINGLY CHANGED.           *
+001600*                                                                *
+001700*    MODIFICATION HISTORY:                                       *
+001800*        AUG2026  JDM  ORIGINAL PROGRAM.                         *
+001900*                                                                *
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. EUL1REC.
+002300 AUTHOR. J. D. MERCER.
+002400 INSTALLATION. DATA PROCESSING.
+002500 DATE-WRITTEN. AUGUST 2026.
+002600 DATE-COMPILED.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT EUL1-AUDIT-FILE  ASSIGN TO EUL1AUD
+003200                             ORGANIZATION IS SEQUENTIAL
+003300                             FILE STATUS IS EUL1-AUD-FILE-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  EUL1-AUDIT-FILE
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORD CONTAINS 100 CHARACTERS.
+004000 01  EUL1-AUD-CARD           PIC X(100).
+004100*
+004200 WORKING-STORAGE SECTION.
+004300*
+004400******************************************************************
+004500*    AUDIT TRAIL RECORD WORKING STORAGE - USED AS A READ SCRATCH *
+004600*    AREA FOR EACH RECORD AS IT COMES OFF THE FILE.              *
+004700******************************************************************
+004800 COPY EUL1AUD.
+004900*
+005000******************************************************************
+005100*    MOST-RECENT AND PRIOR SUCCESSFUL RUN CAPTURE AREAS          *
+005200******************************************************************
+005300 01  EUL1-REC-CURR-AREA.
+005400     05  EUL1-REC-CURR-RUN-ID      PIC X(14).
+005500     05  EUL1-REC-CURR-RUN-DATE    PIC X(10).
+005600     05  EUL1-REC-CURR-LIMIT       PIC 9(09).
+005700     05  EUL1-REC-CURR-DIVISOR-CNT PIC 9(02).
+005800     05  EUL1-REC-CURR-DIVISORS    PIC 9(03) OCCURS 10 TIMES.
+005900     05  EUL1-REC-CURR-SUM         PIC 9(18).
+006000*
+006100 01  EUL1-REC-PREV-AREA.
+006200     05  EUL1-REC-PREV-RUN-ID      PIC X(14).
+006300     05  EUL1-REC-PREV-RUN-DATE    PIC X(10).
+006400     05  EUL1-REC-PREV-LIMIT       PIC 9(09).
+006500     05  EUL1-REC-PREV-DIVISOR-CNT PIC 9(02).
+006600     05  EUL1-REC-PREV-DIVISORS    PIC 9(03) OCCURS 10 TIMES.
+006700     05  EUL1-REC-PREV-SUM         PIC 9(18).
+006800*
+006900******************************************************************
+007000*    SWITCHES                                                    *
+007100******************************************************************
+007200 77  EUL1-AUD-FILE-STATUS      PIC X(02) VALUE '00'.
+007300     88  EUL1-AUD-FILE-OK      VALUE '00'.
+007400     88  EUL1-AUD-FILE-NEW     VALUE '35'.
+007500*
+007600 77  EUL1-AUD-EOF-SW           PIC X(01) VALUE 'N'.
+007700     88  EUL1-AUD-EOF          VALUE 'Y'.
+007800     88  EUL1-AUD-NOT-EOF      VALUE 'N'.
+007900*
+008000 77  EUL1-REC-CURR-FOUND-SW    PIC X(01) VALUE 'N'.
+008100     88  EUL1-REC-CURR-FOUND   VALUE 'Y'.
+008150*
+008160 77  EUL1-AUD-OPEN-SW          PIC X(01) VALUE 'N'.
+008170     88  EUL1-AUD-OPEN         VALUE 'Y'.
+008200*
+008300 77  EUL1-REC-PREV-FOUND-SW    PIC X(01) VALUE 'N'.
+008400     88  EUL1-REC-PREV-FOUND   VALUE 'Y'.
+008500*
+008600 77  EUL1-REC-DIVISORS-SW      PIC X(01) VALUE 'Y'.
+008700     88  EUL1-REC-DIVISORS-MATCH     VALUE 'Y'.
+008800     88  EUL1-REC-DIVISORS-NOT-MATCH VALUE 'N'.
+008900*
+009000******************************************************************
+009100*    WORKING FIELDS                                              *
+009200******************************************************************
+009300 77  EUL1-DVX                  PIC 9(02) BINARY VALUE ZERO.
+009400*
+009500 PROCEDURE DIVISION.
+009600*
+009700******************************************************************
+009800*    0000-MAINLINE                                               *
+009900******************************************************************
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200     PERFORM 2000-READ-AUDIT-TRAIL THRU 2000-EXIT.
+010300     PERFORM 3000-RECONCILE THRU 3000-EXIT.
+010400     STOP RUN.
+010500*
+010600******************************************************************
+010700*    1000-INITIALIZE - OPEN THE AUDIT TRAIL.  IF IT DOES NOT     *
+010800*    EXIST YET THERE IS NOTHING TO RECONCILE, SO TREAT THAT AS   *
+010900*    END OF FILE RATHER THAN AN ERROR.                           *
+011000******************************************************************
+011100 1000-INITIALIZE.
+011200     MOVE 0 TO RETURN-CODE.
+011300     OPEN INPUT EUL1-AUDIT-FILE.
+011400     IF EUL1-AUD-FILE-NEW
+011500         SET EUL1-AUD-EOF TO TRUE
+011550     ELSE
+011560         SET EUL1-AUD-OPEN TO TRUE
+011600     END-IF.
+011700 1000-EXIT.
+011800     EXIT.
+011900*
+012000******************************************************************
+012100*    2000-READ-AUDIT-TRAIL - READ EVERY RECORD ON THE AUDIT      *
+012200*    TRAIL, KEEPING THE TWO MOST RECENT SUCCESSFUL RUNS.         *
+012300******************************************************************
+012400 2000-READ-AUDIT-TRAIL.
+012500     PERFORM 2100-READ-NEXT THRU 2100-EXIT
+012600         UNTIL EUL1-AUD-EOF.
+012700     IF EUL1-AUD-OPEN
+012800         CLOSE EUL1-AUDIT-FILE
+012900     END-IF.
+013000 2000-EXIT.
+013100     EXIT.
+013200*
+013300******************************************************************
+013400*    2100-READ-NEXT - READ ONE AUDIT RECORD AND, IF IT RECORDS A *
+013500*    SUCCESSFUL RUN, CAPTURE IT AS THE NEW MOST-RECENT RUN.      *
+013600******************************************************************
+013700 2100-READ-NEXT.
+013800     READ EUL1-AUDIT-FILE
+013900         AT END
+014000             SET EUL1-AUD-EOF TO TRUE
+014100         NOT AT END
+014200             MOVE EUL1-AUD-CARD TO EUL1-AUD-RECORD
+014300             IF EUL1-AUD-STATUS-OK
+014400                 PERFORM 2200-CAPTURE-RUN THRU 2200-EXIT
+014500             END-IF
+014600     END-READ.
+014700 2100-EXIT.
+014800     EXIT.
+014900*
+015000******************************************************************
+015100*    2200-CAPTURE-RUN - SHIFT THE PREVIOUS MOST-RECENT RUN DOWN  *
+015200*    INTO THE PRIOR-RUN AREA, THEN CAPTURE THIS RECORD AS THE    *
+015300*    NEW MOST-RECENT RUN.                                        *
+015400******************************************************************
+015500 2200-CAPTURE-RUN.
+015600     IF EUL1-REC-CURR-FOUND
+015700         MOVE EUL1-REC-CURR-AREA TO EUL1-REC-PREV-AREA
+015800         SET EUL1-REC-PREV-FOUND TO TRUE
+015900     END-IF.
+016000     MOVE EUL1-AUD-RUN-ID       TO EUL1-REC-CURR-RUN-ID.
+016100     MOVE EUL1-AUD-RUN-DATE     TO EUL1-REC-CURR-RUN-DATE.
+016200     MOVE EUL1-AUD-LIMIT        TO EUL1-REC-CURR-LIMIT.
+016300     MOVE EUL1-AUD-DIVISOR-CNT  TO EUL1-REC-CURR-DIVISOR-CNT.
+016400     PERFORM VARYING EUL1-DVX FROM 1 BY 1 UNTIL EUL1-DVX > 10
+016500         MOVE EUL1-AUD-DIVISORS(EUL1-DVX)
+016600             TO EUL1-REC-CURR-DIVISORS(EUL1-DVX)
+016700     END-PERFORM.
+016800     MOVE EUL1-AUD-SUM          TO EUL1-REC-CURR-SUM.
+016900     SET EUL1-REC-CURR-FOUND TO TRUE.
+017000 2200-EXIT.
+017100     EXIT.
+017200*
+017300******************************************************************
+017400*    3000-RECONCILE - COMPARE THE TWO MOST RECENT SUCCESSFUL     *
+017500*    RUNS WHEN THERE ARE TWO TO COMPARE.                         *
+017600******************************************************************
+017700 3000-RECONCILE.
+017800     IF (NOT EUL1-REC-CURR-FOUND) OR (NOT EUL1-REC-PREV-FOUND)
+017900         DISPLAY 'EUL1REC - FEWER THAN TWO SUCCESSFUL EUL1 RUNS '
+018000             'ON THE AUDIT TRAIL - NOTHING TO RECONCILE'
+018100         GO TO 3000-EXIT
+018200     END-IF.
+018300     PERFORM 3100-CHECK-DIVISORS-MATCH THRU 3100-EXIT.
+018400     IF EUL1-REC-CURR-LIMIT NOT = EUL1-REC-PREV-LIMIT
+018500        OR EUL1-REC-CURR-DIVISOR-CNT NOT =
+018600             EUL1-REC-PREV-DIVISOR-CNT
+018700        OR EUL1-REC-DIVISORS-NOT-MATCH
+018800         DISPLAY 'EUL1REC - PARAMETERS CHANGED SINCE THE PRIOR '
+018900             'RUN - NO COMPARISON MADE'
+019000         GO TO 3000-EXIT
+019100     END-IF.
+019200     IF EUL1-REC-CURR-SUM = EUL1-REC-PREV-SUM
+019300         DISPLAY 'EUL1REC - RECONCILED - RUN '
+019310             EUL1-REC-CURR-RUN-ID
+019400             ' MATCHES PRIOR RUN ' EUL1-REC-PREV-RUN-ID
+019500     ELSE
+019600         DISPLAY 'EUL1REC - RECONCILIATION BREAK - RUN '
+019700             EUL1-REC-CURR-RUN-ID ' TOTAL ' EUL1-REC-CURR-SUM
+019800         DISPLAY '          DOES NOT MATCH PRIOR RUN '
+019900             EUL1-REC-PREV-RUN-ID ' TOTAL ' EUL1-REC-PREV-SUM
+020000         MOVE 8 TO RETURN-CODE
+020100     END-IF.
+020200 3000-EXIT.
+020300     EXIT.
+020400*
+020500******************************************************************
+020600*    3100-CHECK-DIVISORS-MATCH - COMPARE THE DIVISOR TABLES OF   *
+020700*    THE TWO MOST RECENT SUCCESSFUL RUNS.                        *
+020800******************************************************************
+020900 3100-CHECK-DIVISORS-MATCH.
+021000     SET EUL1-REC-DIVISORS-MATCH TO TRUE.
+021100     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+021150             UNTIL EUL1-DVX > EUL1-REC-CURR-DIVISOR-CNT
+021200         IF EUL1-REC-CURR-DIVISORS(EUL1-DVX) NOT =
+021300                 EUL1-REC-PREV-DIVISORS(EUL1-DVX)
+021400             SET EUL1-REC-DIVISORS-NOT-MATCH TO TRUE
+021500         END-IF
+021600     END-PERFORM.
+021700 3100-EXIT.
+021800     EXIT.
