@@ -1,27 +1,476 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. EUL1.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-                                                   
-       01  COUNTER             PIC 9(4) BINARY.
-       01  SUM-OF-MULTIPLES    PIC 9(7) BINARY.
-
-       PROCEDURE DIVISION.
-
-       MOVE 0 TO COUNTER
-                 SUM-OF-MULTIPLES
-       
-       PERFORM VARYING COUNTER FROM 1 BY 1
-         UNTIL COUNTER = 1000
-           IF FUNCTION MOD(COUNTER, 3) = 0
-             OR FUNCTION MOD(COUNTER, 5) = 0
-               ADD COUNTER TO SUM-OF-MULTIPLES
-           END-IF
-       END-PERFORM
-       
-       DISPLAY SUM-OF-MULTIPLES
-
-       STOP RUN.
\ No newline at end of file
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:     EUL1                                          *
+000400*    AUTHOR:      J. D. MERCER                                  *
+000500*    INSTALLATION: DATA PROCESSING                              *
+000600*    DATE-WRITTEN: JANUARY 2026                                 *
+000700*                                                                *
+000800*    DESCRIPTION:                                               *
+000900*        COMPUTES THE SUM OF ALL INTEGERS FROM 1 UP TO, BUT     *
+001000*        NOT INCLUDING, A PARAMETER-DRIVEN UPPER LIMIT THAT     *
+001100*        ARE EXACT MULTIPLES OF ONE OR MORE PARAMETER-DRIVEN    *
+001200*        DIVISORS.                                              *
+001300*                                                                *
+001400*    MODIFICATION HISTORY:                                      *
+001500*        AUG2026  JDM  ORIGINAL PROGRAM REWORKED TO READ THE    *
+001600*                      UPPER LIMIT AND DIVISOR LIST FROM THE    *
+001700*                      EUL1-PARMS FILE INSTEAD OF USING         *
+001800*                      HARD-CODED LITERALS.                     *
+001900*                                                                *
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. EUL1.
+002300 AUTHOR. J. D. MERCER.
+002400 INSTALLATION. DATA PROCESSING.
+002500 DATE-WRITTEN. JANUARY 2026.
+002600 DATE-COMPILED.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT EUL1-PARMS-FILE  ASSIGN TO EUL1PRM
+003200                             ORGANIZATION IS SEQUENTIAL
+003300                             FILE STATUS IS EUL1-PRM-FILE-STATUS.
+003400*
+003500     SELECT EUL1-REPORT-FILE ASSIGN TO EUL1RPT
+003600                             ORGANIZATION IS SEQUENTIAL
+003700                             FILE STATUS IS EUL1-RPT-FILE-STATUS.
+003800*
+003900     SELECT EUL1-OUTFILE     ASSIGN TO EUL1OUT
+004000                             ORGANIZATION IS SEQUENTIAL
+004100                             FILE STATUS IS EUL1-OUT-FILE-STATUS.
+004200*
+004300     SELECT EUL1-AUDIT-FILE  ASSIGN TO EUL1AUD
+004400                             ORGANIZATION IS SEQUENTIAL
+004500                             FILE STATUS IS EUL1-AUD-FILE-STATUS.
+004600*
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  EUL1-PARMS-FILE
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 80 CHARACTERS.
+005200 01  EUL1-PARM-CARD          PIC X(80).
+005300*
+005400 FD  EUL1-REPORT-FILE
+005500     LABEL RECORDS ARE STANDARD
+005600     RECORD CONTAINS 132 CHARACTERS.
+005700 01  EUL1-RPT-PRINT-LINE     PIC X(132).
+005800*
+005900 FD  EUL1-OUTFILE
+006000     LABEL RECORDS ARE STANDARD
+006100     RECORD CONTAINS 80 CHARACTERS.
+006200 01  EUL1-OUT-CARD           PIC X(80).
+006300*
+006400 FD  EUL1-AUDIT-FILE
+006500     LABEL RECORDS ARE STANDARD
+006600     RECORD CONTAINS 100 CHARACTERS.
+006700 01  EUL1-AUD-CARD           PIC X(100).
+006800*
+006900 WORKING-STORAGE SECTION.
+007000*
+007100******************************************************************
+007200*    PARAMETER RECORD WORKING STORAGE                           *
+007300******************************************************************
+007400 COPY EUL1PRM.
+007500*
+007600******************************************************************
+007700*    REPORT RECORD WORKING STORAGE                              *
+007800******************************************************************
+007900 COPY EUL1RPT.
+008000*
+008100******************************************************************
+008200*    DOWNSTREAM OUTPUT RECORD WORKING STORAGE                   *
+008300******************************************************************
+008400 COPY EUL1OUT.
+008500*
+008600******************************************************************
+008700*    AUDIT TRAIL RECORD WORKING STORAGE                         *
+008800******************************************************************
+008900 COPY EUL1AUD.
+009000*
+009100 01  EUL1-RUN-DATE.
+009200     05  EUL1-RUN-DATE-YYYY  PIC 9(04).
+009300     05  EUL1-RUN-DATE-MM    PIC 9(02).
+009400     05  EUL1-RUN-DATE-DD    PIC 9(02).
+009500*
+009600 01  EUL1-RUN-DATE-ED        PIC X(10).
+009700*
+009800 01  EUL1-RUN-TIME           PIC 9(08).
+009900*
+010000 01  EUL1-RUN-ID             PIC X(14).
+010100*
+010200 01  EUL1-DIVISOR-TEXT       PIC X(39).
+010300 01  EUL1-DIVISOR-TEXT-ED    PIC ZZ9.
+010400*
+010500******************************************************************
+010600*    SWITCHES                                                   *
+010700******************************************************************
+010800 77  EUL1-PARMS-EOF-SW       PIC X(01) VALUE 'N'.
+010900     88  EUL1-PARMS-EOF      VALUE 'Y'.
+011000     88  EUL1-PARMS-NOT-EOF  VALUE 'N'.
+011100*
+011200 77  EUL1-MATCH-SW           PIC X(01) VALUE 'N'.
+011300     88  EUL1-MATCH-YES      VALUE 'Y'.
+011400     88  EUL1-MATCH-NO       VALUE 'N'.
+011500*
+011600 77  EUL1-PRM-FILE-STATUS    PIC X(02) VALUE '00'.
+011700     88  EUL1-PRM-FILE-OK    VALUE '00'.
+011800     88  EUL1-PRM-FILE-NEW   VALUE '35'.
+011900*
+012000 77  EUL1-AUD-FILE-STATUS    PIC X(02) VALUE '00'.
+012100     88  EUL1-AUD-FILE-OK    VALUE '00'.
+012200     88  EUL1-AUD-FILE-NEW   VALUE '35'.
+012300*
+012400 77  EUL1-RPT-FILE-STATUS    PIC X(02) VALUE '00'.
+012500     88  EUL1-RPT-FILE-OK    VALUE '00'.
+012600     88  EUL1-RPT-FILE-NEW   VALUE '35'.
+012700*
+012800 77  EUL1-OUT-FILE-STATUS    PIC X(02) VALUE '00'.
+012900     88  EUL1-OUT-FILE-OK    VALUE '00'.
+013000     88  EUL1-OUT-FILE-NEW   VALUE '35'.
+013100*
+013200******************************************************************
+013300*    WORKING FIELDS                                              *
+013400******************************************************************
+013500 77  SUM-OF-MULTIPLES        PIC 9(18) BINARY VALUE ZERO.
+013600 77  EUL1-DVX                PIC 9(02) BINARY VALUE ZERO.
+013700*
+013800******************************************************************
+013900*    INCLUSION-EXCLUSION WORKING FIELDS.  THE SUM OF MULTIPLES   *
+014000*    OF ANY ONE DIVISOR BELOW THE LIMIT IS A CLOSED-FORM         *
+014100*    ARITHMETIC SERIES; SUMMING OVER EVERY NON-EMPTY SUBSET OF   *
+014200*    THE DIVISOR LIST, ADDING THE ODD-SIZED SUBSETS' MULTIPLES   *
+014300*    OF THEIR LCM AND SUBTRACTING THE EVEN-SIZED SUBSETS' GIVES  *
+014400*    THE ANSWER WITHOUT COUNTING THROUGH EVERY INTEGER UP TO THE *
+014500*    LIMIT, SO RUNNING TIME NO LONGER GROWS WITH THE LIMIT.      *
+014600******************************************************************
+014700 77  EUL1-SUBSET-IDX         PIC 9(04) BINARY VALUE ZERO.
+014800 77  EUL1-SUBSET-LIMIT       PIC 9(04) BINARY VALUE ZERO.
+014900 77  EUL1-SUBSET-COUNT       PIC 9(02) BINARY VALUE ZERO.
+015000 77  EUL1-SUBSET-LCM         PIC 9(18) BINARY VALUE ZERO.
+015100 77  EUL1-SUBSET-TERM        PIC 9(18) BINARY VALUE ZERO.
+015200 77  EUL1-SUBSET-M           PIC 9(09) BINARY VALUE ZERO.
+015300 77  EUL1-BIT-VALUE          PIC 9(09) BINARY VALUE ZERO.
+015400 77  EUL1-BIT-TEST           PIC 9(01) BINARY VALUE ZERO.
+015500 77  EUL1-GCD-A              PIC 9(09) BINARY VALUE ZERO.
+015600 77  EUL1-GCD-B              PIC 9(09) BINARY VALUE ZERO.
+015700 77  EUL1-GCD-X              PIC 9(09) BINARY VALUE ZERO.
+015800 77  EUL1-GCD-Y              PIC 9(09) BINARY VALUE ZERO.
+015900 77  EUL1-GCD-TEMP           PIC 9(09) BINARY VALUE ZERO.
+016000 77  EUL1-GCD-RESULT         PIC 9(09) BINARY VALUE ZERO.
+016100*
+016200 PROCEDURE DIVISION.
+016300*
+016400******************************************************************
+016500*    0000-MAINLINE                                              *
+016600******************************************************************
+016700 0000-MAINLINE.
+016800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016900     PERFORM 2000-PROCESS THRU 2000-EXIT.
+017000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+017100     STOP RUN.
+017200*
+017300******************************************************************
+017400*    1000-INITIALIZE - READ THE PARAMETER CARD                  *
+017500******************************************************************
+017600 1000-INITIALIZE.
+017700     MOVE ZERO TO EUL1-PRM-LIMIT.
+017800     MOVE ZERO TO EUL1-PRM-DIVISOR-CNT.
+017900     PERFORM 8100-BUILD-RUN-DATE THRU 8100-EXIT.
+018000     MOVE ZERO TO SUM-OF-MULTIPLES.
+018100     OPEN INPUT EUL1-PARMS-FILE.
+018200     IF EUL1-PRM-FILE-NEW
+018300         DISPLAY 'EUL1 - NO PARAMETER CARD PRESENT - ABENDING'
+018400         MOVE 16 TO RETURN-CODE
+018500         GO TO 9000-ABEND
+018600     END-IF.
+018700     READ EUL1-PARMS-FILE
+018800         AT END
+018900             SET EUL1-PARMS-EOF TO TRUE
+019000     END-READ.
+019100     IF EUL1-PARMS-EOF
+019200         DISPLAY 'EUL1 - NO PARAMETER CARD PRESENT - ABENDING'
+019300         MOVE 16 TO RETURN-CODE
+019400         GO TO 9000-ABEND
+019500     END-IF.
+019600     MOVE EUL1-PARM-CARD TO EUL1-PARM-RECORD.
+019700     CLOSE EUL1-PARMS-FILE.
+019800     PERFORM 1100-VALIDATE-PARMS THRU 1100-EXIT.
+019900 1000-EXIT.
+020000     EXIT.
+020100*
+020200******************************************************************
+020300*    1100-VALIDATE-PARMS - EDIT THE PARAMETER CARD BEFORE THE    *
+020400*    MAIN PROCESSING LOOP IS ALLOWED TO RUN.                    *
+020500******************************************************************
+020600 1100-VALIDATE-PARMS.
+020700     IF EUL1-PRM-LIMIT NOT NUMERIC
+020800        OR EUL1-PRM-LIMIT = ZERO
+020900         DISPLAY 'EUL1 - INVALID UPPER LIMIT ON PARAMETER CARD'
+021000         MOVE 16 TO RETURN-CODE
+021100         GO TO 9000-ABEND
+021200     END-IF.
+021300     IF EUL1-PRM-DIVISOR-CNT NOT NUMERIC
+021400        OR EUL1-PRM-DIVISOR-CNT = ZERO
+021500        OR EUL1-PRM-DIVISOR-CNT > 10
+021600         DISPLAY 'EUL1 - INVALID DIVISOR COUNT ON PARAMETER CARD'
+021700         MOVE 16 TO RETURN-CODE
+021800         GO TO 9000-ABEND
+021900     END-IF.
+022000     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+022100             UNTIL EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+022200         IF EUL1-PRM-DIVISORS(EUL1-DVX) NOT NUMERIC
+022300            OR EUL1-PRM-DIVISORS(EUL1-DVX) = ZERO
+022400             DISPLAY 'EUL1 - INVALID DIVISOR ON PARAMETER CARD'
+022500             MOVE 16 TO RETURN-CODE
+022600             GO TO 9000-ABEND
+022700         END-IF
+022800     END-PERFORM.
+022900 1100-EXIT.
+023000     EXIT.
+023100*
+023200******************************************************************
+023300*    2000-PROCESS - SUM THE MULTIPLES OF THE PARAMETER DIVISORS  *
+023400*    BY INCLUSION-EXCLUSION OVER EVERY NON-EMPTY SUBSET OF THE   *
+023500*    DIVISOR LIST, RATHER THAN BY TESTING EVERY INTEGER BELOW    *
+023600*    THE LIMIT.  EACH SUBSET'S CONTRIBUTION IS THE CLOSED-FORM   *
+023700*    SUM OF MULTIPLES OF THAT SUBSET'S LCM BELOW THE LIMIT.      *
+023800******************************************************************
+023900 2000-PROCESS.
+024000     MOVE ZERO TO SUM-OF-MULTIPLES.
+024100     COMPUTE EUL1-SUBSET-LIMIT =
+024200         (2 ** EUL1-PRM-DIVISOR-CNT) - 1.
+024300     PERFORM VARYING EUL1-SUBSET-IDX FROM 1 BY 1
+024400             UNTIL EUL1-SUBSET-IDX > EUL1-SUBSET-LIMIT
+024500         PERFORM 2100-ADD-SUBSET-TERM THRU 2100-EXIT
+024600     END-PERFORM.
+024700 2000-EXIT.
+024800     EXIT.
+024900*
+025000******************************************************************
+025100*    2100-ADD-SUBSET-TERM - ADD OR SUBTRACT ONE SUBSET'S SUM OF  *
+025200*    MULTIPLES OF ITS LCM, DEPENDING ON WHETHER THE SUBSET HAS   *
+025300*    AN ODD OR EVEN NUMBER OF DIVISORS IN IT.                    *
+025400******************************************************************
+025500 2100-ADD-SUBSET-TERM.
+025600     PERFORM 2110-DECODE-SUBSET THRU 2110-EXIT.
+025700     PERFORM 2120-SUM-MULTIPLES-OF-LCM THRU 2120-EXIT.
+025800     IF FUNCTION MOD(EUL1-SUBSET-COUNT, 2) = 1
+025900         ADD EUL1-SUBSET-TERM TO SUM-OF-MULTIPLES
+026000     ELSE
+026100         SUBTRACT EUL1-SUBSET-TERM FROM SUM-OF-MULTIPLES
+026200     END-IF.
+026300 2100-EXIT.
+026400     EXIT.
+026500*
+026600******************************************************************
+026700*    2110-DECODE-SUBSET - WORK OUT WHICH DIVISORS EUL1-SUBSET-IDX*
+026800*    REPRESENTS (BIT J OF THE SUBSET NUMBER STANDS FOR DIVISOR   *
+026900*    J), COUNTING THEM AND COMBINING THEIR LCM AS EACH IS FOUND. *
+027000******************************************************************
+027100 2110-DECODE-SUBSET.
+027200     MOVE 1 TO EUL1-SUBSET-LCM.
+027300     MOVE 0 TO EUL1-SUBSET-COUNT.
+027400     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+027500             UNTIL EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+027600         COMPUTE EUL1-BIT-VALUE = 2 ** (EUL1-DVX - 1)
+027700         COMPUTE EUL1-BIT-TEST = FUNCTION MOD(
+027800             FUNCTION INTEGER(EUL1-SUBSET-IDX / EUL1-BIT-VALUE),
+027900             2)
+028000         IF EUL1-BIT-TEST = 1
+028100             ADD 1 TO EUL1-SUBSET-COUNT
+028200             PERFORM 2130-COMBINE-LCM THRU 2130-EXIT
+028300         END-IF
+028400     END-PERFORM.
+028500 2110-EXIT.
+028600     EXIT.
+028700*
+028800******************************************************************
+028900*    2120-SUM-MULTIPLES-OF-LCM - THE CLOSED-FORM SUM OF EVERY    *
+029000*    MULTIPLE OF EUL1-SUBSET-LCM FROM 1 UP TO, BUT NOT INCLUDING,*
+029100*    THE UPPER LIMIT: LCM TIMES THE TRIANGULAR NUMBER OF HOW     *
+029200*    MANY MULTIPLES OF IT FALL BELOW THE LIMIT.                  *
+029300******************************************************************
+029400 2120-SUM-MULTIPLES-OF-LCM.
+029500     IF EUL1-SUBSET-LCM > EUL1-PRM-LIMIT - 1
+029600         MOVE 0 TO EUL1-SUBSET-TERM
+029700     ELSE
+029800         COMPUTE EUL1-SUBSET-M = FUNCTION INTEGER(
+029900             (EUL1-PRM-LIMIT - 1) / EUL1-SUBSET-LCM)
+030000         COMPUTE EUL1-SUBSET-TERM = EUL1-SUBSET-LCM *
+030100             EUL1-SUBSET-M * (EUL1-SUBSET-M + 1) / 2
+030200     END-IF.
+030300 2120-EXIT.
+030400     EXIT.
+030500*
+030600******************************************************************
+030700*    2130-COMBINE-LCM - FOLD ONE MORE DIVISOR INTO THE RUNNING   *
+030800*    LCM FOR THE SUBSET CURRENTLY BEING DECODED, CLAMPING THE    *
+030900*    RESULT ONCE IT EXCEEDS THE LIMIT SINCE ITS EXACT SIZE NO    *
+031000*    LONGER MATTERS AT THAT POINT.                               *
+031100******************************************************************
+031200 2130-COMBINE-LCM.
+031300     MOVE EUL1-SUBSET-LCM TO EUL1-GCD-A.
+031400     MOVE EUL1-PRM-DIVISORS(EUL1-DVX) TO EUL1-GCD-B.
+031500     PERFORM 2140-COMPUTE-GCD THRU 2140-EXIT.
+031600     COMPUTE EUL1-SUBSET-LCM = EUL1-SUBSET-LCM *
+031700         EUL1-PRM-DIVISORS(EUL1-DVX) / EUL1-GCD-RESULT.
+031800     IF EUL1-SUBSET-LCM > EUL1-PRM-LIMIT
+031900         COMPUTE EUL1-SUBSET-LCM = EUL1-PRM-LIMIT + 1
+032000     END-IF.
+032100 2130-EXIT.
+032200     EXIT.
+032300*
+032400******************************************************************
+032500*    2140-COMPUTE-GCD - EUCLID'S ALGORITHM, ITERATING THROUGH    *
+032600*    2141-GCD-STEP UNTIL THE REMAINDER REACHES ZERO.             *
+032700******************************************************************
+032800 2140-COMPUTE-GCD.
+032900     MOVE EUL1-GCD-A TO EUL1-GCD-X.
+033000     MOVE EUL1-GCD-B TO EUL1-GCD-Y.
+033100     PERFORM 2141-GCD-STEP THRU 2141-EXIT UNTIL EUL1-GCD-Y = 0.
+033200     MOVE EUL1-GCD-X TO EUL1-GCD-RESULT.
+033300 2140-EXIT.
+033400     EXIT.
+033500*
+033600******************************************************************
+033700*    2141-GCD-STEP - ONE STEP OF EUCLID'S ALGORITHM.             *
+033800******************************************************************
+033900 2141-GCD-STEP.
+034000     COMPUTE EUL1-GCD-TEMP = FUNCTION MOD(EUL1-GCD-X, EUL1-GCD-Y).
+034100     MOVE EUL1-GCD-Y TO EUL1-GCD-X.
+034200     MOVE EUL1-GCD-TEMP TO EUL1-GCD-Y.
+034300 2141-EXIT.
+034400     EXIT.
+034500*
+034600******************************************************************
+034700*    8000-TERMINATE - WRITE THE DATED REPORT                    *
+034800******************************************************************
+034900 8000-TERMINATE.
+035000     PERFORM 8200-BUILD-DIVISOR-TEXT THRU 8200-EXIT.
+035100     OPEN EXTEND EUL1-REPORT-FILE.
+035200     IF EUL1-RPT-FILE-NEW
+035300         OPEN OUTPUT EUL1-REPORT-FILE
+035400     END-IF.
+035500     MOVE EUL1-RUN-DATE-ED TO EUL1-RPT-H1-DATE.
+035600     MOVE EUL1-RPT-HDG1 TO EUL1-RPT-PRINT-LINE.
+035700     WRITE EUL1-RPT-PRINT-LINE.
+035800     MOVE EUL1-RPT-HDG2 TO EUL1-RPT-PRINT-LINE.
+035900     WRITE EUL1-RPT-PRINT-LINE.
+036000     MOVE EUL1-PRM-LIMIT TO EUL1-RPT-D-LIMIT.
+036100     MOVE EUL1-DIVISOR-TEXT TO EUL1-RPT-D-DIVISORS.
+036200     MOVE SUM-OF-MULTIPLES TO EUL1-RPT-D-SUM.
+036300     MOVE EUL1-RPT-DETAIL TO EUL1-RPT-PRINT-LINE.
+036400     WRITE EUL1-RPT-PRINT-LINE.
+036500     CLOSE EUL1-REPORT-FILE.
+036600     PERFORM 8300-WRITE-OUTFILE THRU 8300-EXIT.
+036700     SET EUL1-AUD-STATUS-OK TO TRUE.
+036800     PERFORM 8400-WRITE-AUDIT-RECORD THRU 8400-EXIT.
+036900 8000-EXIT.
+037000     EXIT.
+037100*
+037200******************************************************************
+037300*    8100-BUILD-RUN-DATE - FORMAT TODAY'S DATE AS CCYY-MM-DD,    *
+037400*    AND BUILD A RUN-ID FROM THE CURRENT DATE AND TIME.         *
+037500******************************************************************
+037600 8100-BUILD-RUN-DATE.
+037700     ACCEPT EUL1-RUN-DATE FROM DATE YYYYMMDD.
+037800     MOVE EUL1-RUN-DATE-YYYY TO EUL1-RUN-DATE-ED(1:4).
+037900     MOVE '-' TO EUL1-RUN-DATE-ED(5:1).
+038000     MOVE EUL1-RUN-DATE-MM TO EUL1-RUN-DATE-ED(6:2).
+038100     MOVE '-' TO EUL1-RUN-DATE-ED(8:1).
+038200     MOVE EUL1-RUN-DATE-DD TO EUL1-RUN-DATE-ED(9:2).
+038300     ACCEPT EUL1-RUN-TIME FROM TIME.
+038400     STRING EUL1-RUN-DATE DELIMITED BY SIZE
+038500            EUL1-RUN-TIME(1:6) DELIMITED BY SIZE
+038600            INTO EUL1-RUN-ID
+038700     END-STRING.
+038800 8100-EXIT.
+038900     EXIT.
+039000*
+039100******************************************************************
+039200*    8200-BUILD-DIVISOR-TEXT - BUILD A COMMA-SEPARATED LIST OF   *
+039300*    THE DIVISORS USED FOR THIS RUN, FOR THE REPORT DETAIL LINE. *
+039400******************************************************************
+039500 8200-BUILD-DIVISOR-TEXT.
+039600     MOVE SPACES TO EUL1-DIVISOR-TEXT.
+039700     MOVE ZERO TO EUL1-DVX.
+039800     PERFORM VARYING EUL1-DVX FROM 1 BY 1
+039900             UNTIL EUL1-DVX > EUL1-PRM-DIVISOR-CNT
+040000         MOVE EUL1-PRM-DIVISORS(EUL1-DVX) TO EUL1-DIVISOR-TEXT-ED
+040100         IF EUL1-DVX = 1
+040200             STRING FUNCTION TRIM(EUL1-DIVISOR-TEXT-ED)
+040300                 DELIMITED BY SIZE
+040400                 INTO EUL1-DIVISOR-TEXT
+040500             END-STRING
+040600         ELSE
+040700             STRING FUNCTION TRIM(EUL1-DIVISOR-TEXT)
+040800                 DELIMITED BY SIZE
+040900                 ','
+041000                 DELIMITED BY SIZE
+041100                 FUNCTION TRIM(EUL1-DIVISOR-TEXT-ED)
+041200                 DELIMITED BY SIZE
+041300                 INTO EUL1-DIVISOR-TEXT
+041400             END-STRING
+041500         END-IF
+041600     END-PERFORM.
+041700 8200-EXIT.
+041800     EXIT.
+041900*
+042000******************************************************************
+042100*    8300-WRITE-OUTFILE - WRITE THE DOWNSTREAM FEED RECORD       *
+042200******************************************************************
+042300 8300-WRITE-OUTFILE.
+042400     MOVE EUL1-RUN-ID         TO EUL1-OUT-RUN-ID.
+042500     MOVE EUL1-RUN-DATE-ED    TO EUL1-OUT-RUN-DATE.
+042600     MOVE EUL1-PRM-LIMIT      TO EUL1-OUT-LIMIT.
+042700     MOVE EUL1-PRM-DIVISOR-CNT TO EUL1-OUT-DIVISOR-CNT.
+042800     MOVE SUM-OF-MULTIPLES    TO EUL1-OUT-SUM.
+042900     MOVE EUL1-OUT-RECORD     TO EUL1-OUT-CARD.
+043000     OPEN EXTEND EUL1-OUTFILE.
+043100     IF EUL1-OUT-FILE-NEW
+043200         OPEN OUTPUT EUL1-OUTFILE
+043300     END-IF.
+043400     WRITE EUL1-OUT-CARD.
+043500     CLOSE EUL1-OUTFILE.
+043600 8300-EXIT.
+043700     EXIT.
+043800*
+043900******************************************************************
+044000*    8400-WRITE-AUDIT-RECORD - APPEND A ROW TO THE RUN-HISTORY   *
+044100*    AUDIT TRAIL, SUCCESS OR FAILURE, SO EVERY EXECUTION LEAVES  *
+044200*    A TRACE OF WHAT PARAMETERS AND RESULT PRODUCED IT.          *
+044300******************************************************************
+044400 8400-WRITE-AUDIT-RECORD.
+044500     MOVE EUL1-RUN-ID          TO EUL1-AUD-RUN-ID.
+044600     MOVE EUL1-RUN-DATE-ED     TO EUL1-AUD-RUN-DATE.
+044700     MOVE EUL1-PRM-LIMIT       TO EUL1-AUD-LIMIT.
+044800     MOVE EUL1-PRM-DIVISOR-CNT TO EUL1-AUD-DIVISOR-CNT.
+044900     PERFORM VARYING EUL1-DVX FROM 1 BY 1 UNTIL EUL1-DVX > 10
+045000         MOVE EUL1-PRM-DIVISORS(EUL1-DVX)
+045100             TO EUL1-AUD-DIVISORS(EUL1-DVX)
+045200     END-PERFORM.
+045300     MOVE SUM-OF-MULTIPLES     TO EUL1-AUD-SUM.
+045400     MOVE EUL1-AUD-RECORD      TO EUL1-AUD-CARD.
+045500     OPEN EXTEND EUL1-AUDIT-FILE.
+045600     IF EUL1-AUD-FILE-NEW
+045700         OPEN OUTPUT EUL1-AUDIT-FILE
+045800     END-IF.
+045900     WRITE EUL1-AUD-CARD.
+046000     CLOSE EUL1-AUDIT-FILE.
+046100 8400-EXIT.
+046200     EXIT.
+046300*
+046400*
+046500******************************************************************
+046600*    9000-ABEND - COMMON ERROR EXIT.  LOGS A FAILED RUN TO THE   *
+046700*    AUDIT TRAIL BEFORE RETURNING CONTROL WITH THE RETURN-CODE   *
+046800*    ALREADY SET BY THE PARAGRAPH THAT DETECTED THE ERROR.       *
+046900******************************************************************
+047000 9000-ABEND.
+047100     SET EUL1-AUD-STATUS-ERROR TO TRUE.
+047200     PERFORM 8400-WRITE-AUDIT-RECORD THRU 8400-EXIT.
+047300     GO TO 9999-EXIT.
+047400*
+047500 9999-EXIT.
+047600     STOP RUN.
